@@ -1,266 +1,705 @@
-001360*>
-001370 IDENTIFICATION DIVISION.
-001380 PROGRAM-ID.   DEMO.
-001390 ENVIRONMENT    DIVISION.
-001400 CONFIGURATION  SECTION.
-001410 INPUT-OUTPUT SECTION.
-001420 FILE-CONTROL.
-001430 		SELECT PRODUCT ASSIGN TO FILE01 
-001431 			ORGANIZATION LINE SEQUENTIAL.
-001432 		
-001433 		SELECT SORTED-PRODUCT-FILE ASSIGN TO FILE02
-001435			ORGANIZATION IS LINE SEQUENTIAL.
-001436			
-001437		SELECT WORK ASSIGN TO WORK01.
-001438		
-001439		SELECT FILE-OUT ASSIGN TO FILE03
-001440			ORGANIZATION LINE SEQUENTIAL.
-001441		
-001442 DATA DIVISION.
-001450 FILE SECTION.
-001460 FD PRODUCT.
-001470 01 PRODUCT-DETAILS.
-001480 	02 PRODUCT-ID-I					PIC X(4).
-001490 	02 PRODUCT-NAME-I				PIC X(20).
-001500 	02 PRICE-I						PIC 9(4).
-001510 	02 QUANTITY-I					PIC 9(3).
-001511 		
-001520 FD SORTED-PRODUCT-FILE.
-001521 01 PRODUCT-DETAILS.
-001523 	02 PRODUCT-ID					PIC X(4).
-001524 	02 PRODUCT-NAME					PIC X(20).
-001525 	02 PRICE						PIC 9(4).
-001526 	02 QUANTITY						PIC 9(3).
-001527 		
-001528 SD WORK.
-001529 01 WORK-PRODUCT.
-001530  02 PRODUCT-ID-WF				PIC X(4).
-001531 	02 PRODUCT-NAME-WF				PIC X(20).
-001532 	02 PRODUCT-PRICE-WF		    	PIC 9(4).
-001533 	02 PRODUCT-QUANTITY-WF			PIC 9(3).
-001534 
-001535 FD FILE-OUT.
-001536 01 LINE-RECORD					PIC X(100).
-001537 
-001540 WORKING-STORAGE SECTION.
-001550 01 REPORT-HEADING.
-001551 	02 FILLER PIC X(88)
-001552 		VALUE "        ****** REPORT FOR THE SHOP ******       ".
-001553 		
-001554 01 REPORT-COLUMN.
-001555 	02 COL-PRODUCT-ID		PIC X(10) VALUE "PRODUCT-ID".
-001556 	02 FILLER				PIC XX VALUE SPACES.
-001557 	02 COL-PRODUCT-NAME		PIC X(20) VALUE "PRODUCT-NAME".
-001558 	02 FILLER				PIC XX VALUE SPACES.
-001559 	02 COL-PRODUCT-PRICE 	PIC X(5)  VALUE "PRICE".
-001560 	02 FILLER				PIC XX VALUE SPACES.
-001561 	02 COL-PRODUCT-QUANTITY	PIC X(8)  VALUE "QUANTITY".
-001562 	02 FILLER				PIC X(6) VALUES SPACES.
-001563 	02 COL-PRODUCT-VALUE	PIC X(49) VALUE "TOTAL".
-001564 	
-001565 01 REPORT-FOOTING PIC X(88) 
-001566 		VALUE "        ******    END OF REPORT    ******        ".
-001568  		
-001569 01 PRINT-PRODUCT-VALUE.
-001570 	02 PR-PRODUCT-ID		PIC X(4).
-001571 	02 FILLER				PIC X(8) VALUE SPACES.
-001572 	02 PR-PRODUCT-NAME		PIC X(20).
-001573 	02 FILLER				PIC XX VALUE SPACES.
-001574 	02 PR-PRODUCT-PRICE 	PIC z,zz9 BLANK WHEN ZERO.
-001575 	02 FILLER				PIC X(3) VALUE SPACES.
-001576 	02 PR-PRODUCT-QUANTITY	PIC zz9 BLANK WHEN ZERO.
-001577 	02 FILLER				PIC X(7) VALUES SPACES.
-001578 	02 PR-PRODUCT-VALUE		PIC z,zzz,zz9 BLANK WHEN ZERO.
-001579 		
-001580 01 ERROR-MESSAGE.
-001581 	02 READ-ERROR PIC X(46).			
-001582 	  88 MESSAGE-ERROR VALUE "READ ERROR - CAN'T READ A FILE DATA".
-001583 	02 NOT-VALID-NUMBER.	    
-001584 	  05 RECORD-NUMBER 		PIC 99.
-001585 	  05 FILLER				PIC XX VALUE SPACES.
-001586 	  05 COLUMN-NAME 		PIC X(20) VALUE SPACES.	
-001587 	  05 MESSAGE-NOTVALID 	PIC X(100)
-001588 		VALUE "NOT-VALID-NUMBER - THIS DATA IS NOT A VALID NUMBER".
-001589 		
-001590 01 PR-ERROR.
-001591 	02 PR-PRODUCT-ID-ERROR		PIC X(4).
-001592 	02 FILLER					PIC X(8) VALUE SPACES.
-001593 	02 PR-PRODUCT-NAME-ERROR	PIC X(20).
-001594 	02 FILLER					PIC XX VALUE SPACES.
-001595 	02 PR-PRICE-ERROR			PIC	X(6) VALUE "----".
-001596 	02 FILLER					PIC X(3) VALUE SPACES.
-001597 	02 PR-QUANTITY-ERROR		PIC X(4) VALUE "---".
-001598 	02 FILLER					PIC X(7) VALUES SPACES.
-001599 	02 PR-VALUE-ERROR			PIC X(7) VALUE "-------".
-001600 
-001601 01 PRINT-SHOP-PRICE-TOTAL.
-001602 	02 FILLER			PIC X(43) 	VALUE SPACES.
-001603 	02 FILLER			PIC X(8) 	VALUE "TOTAL: ".
-001604 	02 PRINT-TOTAL		PIC zz,zzz,zz9 BLANK WHEN ZERO.
-001605 
-001606 01 PRINT-GROUP-LINE.
-001607 	02 FILLER			PIC X(34)	VALUE SPACES.
-001608 	02 FILLER			PIC X(6) 	VALUE "GROUP ".
-001609 	02 PR-GROUP-ID		PIC X.
-001610 	02 FILLER			PIC X(9) 	VALUE " TOTAL : ".
-001611 	02 PR-GROUP-TOTAL	PIC zzz,zzz,zz9 BLANK WHEN ZERO.
-001612 
-001613 01 PRINT-INFO-ERROR.
-001614 	02 FILLER			PIC X(22)	 VALUE "TOTAL RECORDS ERROR : ".
-001615 	02 PR-COUNT-RECORD-ERROR  PIC zz,zz9 BLANK WHEN ZERO.
-001616 	
-001617 01 PRINT-INFO-RECORD.
-001618 	02 FILLER				PIC X(16)	VALUE "TOTAL RECORDS : ".
-001619 	02 PR-COUNTER 			PIC zz,zz9 BLANK WHEN ZEROS.
-001620 
-001621 01 GROUP-PRODUCT.
-001622 	02 GROUP-ID			PIC 9.
-001623 	02 PREV-GROUP-ID	PIC 9		VALUE ZERO.
-001624 	02 GROUP-TOTAL		PIC 9(9)	VALUE ZEROS.
-001625 		
-001626 01 EOF-FILE				PIC X 		VALUE "N".
-001627 01 PRICE-TOTAL			PIC 9(8) 	VALUE ZERO.
-001628 01 CHECK-PRICE			PIC 9 		VALUE 0.
-001636 01 CHECK-QUANTITY		PIC 9 		VALUE 0.
-001680 01 DELAY					PIC 9 		VALUE 0.
-001720 01 CHECK-ERROR			PIC 9 		VALUE ZERO.
-001721 01 PRODUCT-VALUE			PIC 9(8) 	VALUE ZERO.
-001730 01 COUNT-RECORD-ERROR	PIC 9(8) 	VALUE 0.
-001740 01 COUNTER 				PIC 9(8) 	VALUE 0.
-001750 
-001790 PROCEDURE DIVISION.
-001800 MAIN.
-001801 		SORT WORK ON ASCENDING KEY PRODUCT-ID-WF
-001802   	USING PRODUCT GIVING SORTED-PRODUCT-FILE
-001803   	
-001804   	OPEN OUTPUT FILE-OUT
-001805   	
-001810 		DISPLAY REPORT-HEADING
-001811 		DISPLAY REPORT-COLUMN
-001812 		
-001813 		MOVE REPORT-HEADING TO LINE-RECORD
-001814 		WRITE LINE-RECORD
-001815 		MOVE REPORT-COLUMN 	TO LINE-RECORD
-001816 		WRITE LINE-RECORD
-001817 		
-001820 		PERFORM READ-FILE
-001830 		PERFORM MAIN-PROCESS UNTIL EOF-FILE = "Y"
-001831 		PERFORM PRINT-SHOP-TOTAL
-001832 		
-001842 		MOVE COUNT-RECORD-ERROR TO PR-COUNT-RECORD-ERROR
-001843 		MOVE COUNTER TO PR-COUNTER
-001850 		DISPLAY PRINT-INFO-ERROR
-001851 		DISPLAY PRINT-INFO-RECORD
-001852 		
-001855 		MOVE PRINT-INFO-ERROR TO LINE-RECORD
-001856 		WRITE LINE-RECORD
-001857 		
-001860 		MOVE PRINT-INFO-RECORD TO LINE-RECORD
-001861 		WRITE LINE-RECORD
-001862 		
-001863 		DISPLAY REPORT-FOOTING
-001864 		MOVE REPORT-FOOTING TO LINE-RECORD
-001865 		WRITE LINE-RECORD
-001866 		
-001867 		CLOSE SORTED-PRODUCT-FILE
-001868 		CLOSE FILE-OUT
-001870 		ACCEPT DELAY
-001880 		STOP RUN.
-001881 		
-001890 READ-FILE.
-001900 		OPEN INPUT SORTED-PRODUCT-FILE
-001910 		READ SORTED-PRODUCT-FILE
-001920 			AT END
-001930 				MOVE "Y" TO EOF-FILE
-001940 			NOT AT END
-001950 				COMPUTE COUNTER = COUNTER + 1
-001960 		END-READ.
-001961 		
-001970 MAIN-PROCESS.
-001980 	   COMPUTE GROUP-ID = FUNCTION  NUMVAL(PRODUCT-ID(1:1))
-001990 		
-002000 	   IF PREV-GROUP-ID = ZERO
-002010 	   		COMPUTE PREV-GROUP-ID = FUNCTION NUMVAL(PRODUCT-ID(1:1))
-002020 	   END-IF
-002030 		
-002040 	   PERFORM UNTIL PREV-GROUP-ID NOT = GROUP-ID OR EOF-FILE = "Y"
-002050 			COMPUTE PREV-GROUP-ID = FUNCTION NUMVAL(PRODUCT-ID(1:1))
-002060	 		IF PREV-GROUP-ID NOT = GROUP-ID
-002070	 			THEN EXIT PERFORM
-002080	 		ELSE
-002090	 			IF QUANTITY IS NOT NUMERIC 
-002100	 				MOVE 0 TO QUANTITY
-002110	 				MOVE 1 TO CHECK-ERROR
-002120	 				MOVE 1 TO CHECK-QUANTITY
-002130	 			END-IF
-002140	 			IF PRICE IS NOT NUMERIC
-002150	 				MOVE 0 TO PRICE
-002160	 				MOVE 1 TO CHECK-ERROR
-002170	 				MOVE 1 TO CHECK-PRICE
-002180	 			END-IF
-002190	 			
-002200	 			IF CHECK-QUANTITY = 1 OR CHECK-PRICE = 1
-002210	 				MOVE 0 TO CHECK-QUANTITY
-002220	 				MOVE 0 TO CHECK-PRICE
-002230	 				ADD  1 TO COUNT-RECORD-ERROR	
-002240	 			END-IF
-002250	 			
-002260	 			IF CHECK-ERROR = 1
-002270	 				MOVE PRODUCT-ID 		TO PR-PRODUCT-ID-ERROR
-002271				 	MOVE PRODUCT-NAME		TO PR-PRODUCT-NAME-ERROR
-002280					PERFORM PRINT-ERROR
-002340	 				MOVE 0 TO CHECK-ERROR 
-002350	 			ELSE
-002360		 			COMPUTE PRODUCT-VALUE = QUANTITY * PRICE
-002370		 			ADD PRODUCT-VALUE TO GROUP-TOTAL 
-002381		 			
-002390		 			MOVE PRODUCT-ID 		TO PR-PRODUCT-ID
-002391				 	MOVE PRODUCT-NAME		TO PR-PRODUCT-NAME
-002392				 	MOVE PRICE				TO PR-PRODUCT-PRICE
-002393				 	MOVE QUANTITY			TO PR-PRODUCT-QUANTITY
-002394				 	MOVE PRODUCT-VALUE		TO PR-PRODUCT-VALUE
-002400		 			PERFORM TERM-PROC
-002460		 		END-IF
-002470	 		END-IF
-002480	 	END-PERFORM
-002490 		
-002491 		PERFORM PRINT-GROUP-TOTAL
-002492 		ADD GROUP-TOTAL TO PRICE-TOTAL
-002500 		MOVE 0 TO GROUP-TOTAL.
-002510 	
-002612 TERM-PROC.
-002613 		MOVE PRINT-PRODUCT-VALUE TO LINE-RECORD
-002615 		DISPLAY PRINT-PRODUCT-VALUE
-002616 		WRITE LINE-RECORD
-002617 		READ SORTED-PRODUCT-FILE
-002618		 	AT END
-002619		 		MOVE "Y" TO EOF-FILE
-002620		 	NOT AT END
-002621		 		COMPUTE COUNTER = COUNTER + 1
-002622		END-READ.
-002623 PRINT-ERROR.
-002624 		MOVE PR-ERROR TO LINE-RECORD
-002625 		DISPLAY PR-ERROR
-002626 		WRITE LINE-RECORD
-002627 		READ SORTED-PRODUCT-FILE
-002628		 	AT END
-002629		 		MOVE "Y" TO EOF-FILE
-002630		 	NOT AT END
-002631		 		COMPUTE COUNTER = COUNTER + 1
-002632		END-READ.
-002633		
-002634 PRINT-GROUP-TOTAL.
-002635 		MOVE GROUP-ID 			TO PR-GROUP-ID
-002636		MOVE GROUP-TOTAL		TO PR-GROUP-TOTAL
-002637		MOVE PRINT-GROUP-LINE 	TO LINE-RECORD 
-002638		DISPLAY PRINT-GROUP-LINE
-002639		WRITE LINE-RECORD.
-002640
-002641 PRINT-SHOP-TOTAL.
-002642 		MOVE PRICE-TOTAL TO PRINT-TOTAL
-002643 		MOVE PRINT-SHOP-PRICE-TOTAL TO LINE-RECORD
-002644 		DISPLAY PRINT-SHOP-PRICE-TOTAL
-002645 		WRITE LINE-RECORD.
-002646		
-002647 END PROGRAM DEMO.
-002650
\ No newline at end of file
+000010 *>
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.   DEMO.
+000040 ENVIRONMENT    DIVISION.
+000050 CONFIGURATION  SECTION.
+000060 INPUT-OUTPUT SECTION.
+000070 FILE-CONTROL.
+000080   SELECT PRODUCT ASSIGN TO FILE01
+000090     ORGANIZATION LINE SEQUENTIAL.
+000100
+000110   SELECT SORTED-PRODUCT-FILE ASSIGN TO FILE02
+000120     ORGANIZATION IS LINE SEQUENTIAL.
+000130
+000140   SELECT WORK ASSIGN TO WORK01.
+000150
+000160   SELECT FILE-OUT ASSIGN TO FILE03
+000170     ORGANIZATION LINE SEQUENTIAL.
+000180
+000190   SELECT REJECT-FILE ASSIGN TO FILE04
+000200     ORGANIZATION LINE SEQUENTIAL.
+000210
+000220   SELECT CSV-OUT ASSIGN TO FILE05
+000230     ORGANIZATION LINE SEQUENTIAL.
+000240
+000250   SELECT CHECKPOINT-FILE ASSIGN TO FILE06
+000260     ORGANIZATION LINE SEQUENTIAL
+000270     FILE STATUS IS CHECKPOINT-FILE-STATUS.
+000280
+000290   SELECT RUN-PARAMETERS ASSIGN TO FILE07
+000300     ORGANIZATION LINE SEQUENTIAL
+000310     FILE STATUS IS PARM-FILE-STATUS.
+000320
+000330   SELECT LOW-STOCK-OUT ASSIGN TO FILE08
+000340     ORGANIZATION LINE SEQUENTIAL.
+000350
+000360   SELECT HISTORY-FILE-OLD ASSIGN TO FILE09OLD
+000370     ORGANIZATION LINE SEQUENTIAL
+000380     FILE STATUS IS HISTORY-FILE-STATUS.
+000390
+000400   SELECT HISTORY-FILE-NEW ASSIGN TO FILE09
+000410     ORGANIZATION LINE SEQUENTIAL.
+000420
+000430   SELECT GL-INTERFACE ASSIGN TO FILE10
+000440     ORGANIZATION LINE SEQUENTIAL.
+000450
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD PRODUCT.
+000490 01 PRODUCT-DETAILS.
+000500   02 PRODUCT-ID-I      PIC X(4).
+000510   02 PRODUCT-NAME-I    PIC X(20).
+000520   02 PRICE-I           PIC 9(4).
+000530   02 QUANTITY-I        PIC 9(3).
+000540
+000550 FD SORTED-PRODUCT-FILE.
+000560 01 PRODUCT-DETAILS.
+000570   02 PRODUCT-ID        PIC X(4).
+000580   02 PRODUCT-NAME      PIC X(20).
+000590   02 PRICE             PIC 9(4).
+000600   02 QUANTITY          PIC 9(3).
+000610
+000620 SD WORK.
+000630 01 WORK-PRODUCT.
+000640   02 PRODUCT-ID-WF        PIC X(4).
+000650   02 PRODUCT-NAME-WF      PIC X(20).
+000660   02 PRODUCT-PRICE-WF     PIC 9(4).
+000670   02 PRODUCT-QUANTITY-WF  PIC 9(3).
+000680
+000690 FD FILE-OUT.
+000700 01 LINE-RECORD               PIC X(100).
+000710
+000720 FD REJECT-FILE.
+000730 01 REJECT-RECORD.
+000740   02 PRODUCT-ID-REJ      PIC X(4).
+000750   02 PRODUCT-NAME-REJ    PIC X(20).
+000760   02 PRICE-REJ           PIC X(4).
+000770   02 QUANTITY-REJ        PIC X(3).
+000780
+000790 FD CSV-OUT.
+000800 01 CSV-RECORD                PIC X(100).
+000810
+000820 FD CHECKPOINT-FILE.
+000830 01 CHECKPOINT-RECORD.
+000840   02 CKPT-STATUS         PIC X(1).
+000850   02 CKPT-PRODUCT-ID     PIC X(4).
+000860   02 CKPT-COUNTER        PIC 9(8).
+000870   02 CKPT-PRICE-TOTAL    PIC 9(8).
+000880   02 CKPT-GROUP-ID       PIC X(2).
+000890   02 CKPT-GROUP-TOTAL    PIC 9(9).
+000892   02 CKPT-RECORD-ERROR-COUNT    PIC 9(8).
+000894   02 CKPT-VARIANCE-ERROR-COUNT  PIC 9(8).
+000896   02 CKPT-DUPLICATE-COUNT       PIC 9(8).
+000900
+000910 FD RUN-PARAMETERS.
+000920 01 PARM-RECORD.
+000930   02 PARM-EXPECTED-COUNT      PIC 9(8).
+000940   02 PARM-EXPECTED-HASH       PIC 9(8).
+000950   02 PARM-REORDER-THRESHOLD   PIC 9(3).
+000960   02 PARM-PRICE-VARIANCE-PCT  PIC 9(3).
+000970   02 PARM-CHECKPOINT-INTERVAL PIC 9(4).
+000980
+000990 FD LOW-STOCK-OUT.
+001000 01 LOW-STOCK-RECORD           PIC X(100).
+001010
+001020 FD HISTORY-FILE-OLD.
+001030 01 HISTORY-RECORD-OLD.
+001040   02 HIST-OLD-PRODUCT-ID   PIC X(4).
+001050   02 HIST-OLD-PRICE        PIC 9(4).
+001060
+001070 FD HISTORY-FILE-NEW.
+001080 01 HISTORY-RECORD-NEW.
+001090   02 HIST-NEW-PRODUCT-ID   PIC X(4).
+001100   02 HIST-NEW-PRICE        PIC 9(4).
+001110
+001120 FD GL-INTERFACE.
+001130 01 GL-RECORD                 PIC X(100).
+001140
+001150 WORKING-STORAGE SECTION.
+001160 01 REPORT-HEADING.
+001170   02 FILLER PIC X(88)
+001180     VALUE "        ****** REPORT FOR THE SHOP ******       ".
+001190
+001200 01 REPORT-COLUMN.
+001210   02 COL-PRODUCT-ID        PIC X(10) VALUE "PRODUCT-ID".
+001220   02 FILLER                PIC XX VALUE SPACES.
+001230   02 COL-PRODUCT-NAME      PIC X(20) VALUE "PRODUCT-NAME".
+001240   02 FILLER                PIC XX VALUE SPACES.
+001250   02 COL-PRODUCT-PRICE     PIC X(5)  VALUE "PRICE".
+001260   02 FILLER                PIC XX VALUE SPACES.
+001270   02 COL-PRODUCT-QUANTITY  PIC X(8)  VALUE "QUANTITY".
+001280   02 FILLER                PIC X(6) VALUE SPACES.
+001290   02 COL-PRODUCT-VALUE     PIC X(49) VALUE "TOTAL".
+001300
+001310 01 REPORT-FOOTING PIC X(88)
+001320   VALUE "        ******    END OF REPORT    ******        ".
+001330
+001340 01 PRINT-PRODUCT-VALUE.
+001350   02 PR-PRODUCT-ID       PIC X(4).
+001360   02 FILLER              PIC X(8) VALUE SPACES.
+001370   02 PR-PRODUCT-NAME     PIC X(20).
+001380   02 FILLER              PIC XX VALUE SPACES.
+001390   02 PR-PRODUCT-PRICE    PIC Z,ZZ9 BLANK WHEN ZERO.
+001400   02 FILLER              PIC X(3) VALUE SPACES.
+001410   02 PR-PRODUCT-QUANTITY PIC ZZ9 BLANK WHEN ZERO.
+001420   02 FILLER              PIC X(7) VALUE SPACES.
+001430   02 PR-PRODUCT-VALUE    PIC Z,ZZZ,ZZ9 BLANK WHEN ZERO.
+001440
+001450 01 ERROR-MESSAGE.
+001460   02 READ-ERROR PIC X(46).
+001470     88 MESSAGE-ERROR VALUE "READ ERROR - CAN'T READ A FILE DATA".
+001480   02 NOT-VALID-NUMBER.
+001490     05 RECORD-NUMBER       PIC 99.
+001500     05 FILLER              PIC XX VALUE SPACES.
+001510     05 COLUMN-NAME         PIC X(20) VALUE SPACES.
+001520     05 MESSAGE-NOTVALID    PIC X(100)
+001530       VALUE "NOT-VALID-NUMBER - THIS DATA IS NOT A VALID NUMBER".
+001540
+001550 01 PR-ERROR.
+001560   02 PR-PRODUCT-ID-ERROR     PIC X(4).
+001570   02 FILLER                  PIC X(8) VALUE SPACES.
+001580   02 PR-PRODUCT-NAME-ERROR   PIC X(20).
+001590   02 FILLER                  PIC XX VALUE SPACES.
+001600   02 PR-PRICE-ERROR          PIC X(6) VALUE "----".
+001610   02 FILLER                  PIC X(3) VALUE SPACES.
+001620   02 PR-QUANTITY-ERROR       PIC X(4) VALUE "---".
+001630   02 FILLER                  PIC X(7) VALUE SPACES.
+001640   02 PR-VALUE-ERROR          PIC X(7) VALUE "-------".
+001650
+001660 01 PR-DUPLICATE-ERROR.
+001670   02 PR-DUP-PRODUCT-ID    PIC X(4).
+001680   02 FILLER               PIC X(8) VALUE SPACES.
+001690   02 PR-DUP-PRODUCT-NAME  PIC X(20).
+001700   02 FILLER               PIC XX VALUE SPACES.
+001710   02 PR-DUP-MESSAGE       PIC X(45)
+001720     VALUE "*** DUPLICATE PRODUCT-ID - RECORD SKIPPED ***".
+001730
+001740 01 PR-VARIANCE-ERROR.
+001750   02 PR-VAR-PRODUCT-ID    PIC X(4).
+001760   02 FILLER               PIC X(8) VALUE SPACES.
+001770   02 PR-VAR-PRODUCT-NAME  PIC X(20).
+001780   02 FILLER               PIC XX VALUE SPACES.
+001790   02 PR-VAR-OLD-PRICE     PIC Z,ZZ9 BLANK WHEN ZERO.
+001800   02 FILLER               PIC X(3) VALUE SPACES.
+001810   02 PR-VAR-NEW-PRICE     PIC Z,ZZ9 BLANK WHEN ZERO.
+001820   02 FILLER               PIC X(3) VALUE SPACES.
+001830   02 PR-VAR-MESSAGE       PIC X(40)
+001840     VALUE "*** PRICE VARIANCE EXCEEDS THRESHOLD ***".
+001850
+001860 01 PRINT-SHOP-PRICE-TOTAL.
+001870   02 FILLER        PIC X(43) VALUE SPACES.
+001880   02 FILLER        PIC X(8) VALUE "TOTAL: ".
+001890   02 PRINT-TOTAL   PIC ZZ,ZZZ,ZZ9 BLANK WHEN ZERO.
+001900
+001910 01 PRINT-GROUP-LINE.
+001920   02 FILLER           PIC X(33) VALUE SPACES.
+001930   02 FILLER           PIC X(6) VALUE "GROUP ".
+001940   02 PR-GROUP-ID       PIC X(2).
+001950   02 FILLER           PIC X(9) VALUE " TOTAL : ".
+001960   02 PR-GROUP-TOTAL   PIC ZZZ,ZZZ,ZZ9 BLANK WHEN ZERO.
+001970
+001980 01 PRINT-INFO-ERROR.
+001990   02 FILLER                 PIC X(22)
+002000     VALUE "TOTAL RECORDS ERROR : ".
+002010   02 PR-COUNT-RECORD-ERROR  PIC ZZ,ZZ9 BLANK WHEN ZERO.
+002020
+002030 01 PRINT-INFO-RECORD.
+002040   02 FILLER       PIC X(16) VALUE "TOTAL RECORDS : ".
+002050   02 PR-COUNTER   PIC ZZ,ZZ9 BLANK WHEN ZERO.
+002060
+002070 01 PRINT-INFO-DUPLICATE.
+002080   02 FILLER              PIC X(26)
+002090     VALUE "TOTAL DUPLICATE RECORDS : ".
+002100   02 PR-COUNT-DUPLICATE  PIC ZZ,ZZ9 BLANK WHEN ZERO.
+002110
+002120 01 PRINT-INFO-VARIANCE.
+002130   02 FILLER              PIC X(24)
+002140     VALUE "TOTAL PRICE VARIANCES : ".
+002150   02 PR-COUNT-VARIANCE   PIC ZZ,ZZ9 BLANK WHEN ZERO.
+002160
+002170 01 GROUP-PRODUCT.
+002180   02 GROUP-ID        PIC X(2).
+002190   02 PREV-GROUP-ID   PIC X(2) VALUE SPACES.
+002200   02 GROUP-TOTAL     PIC 9(9) VALUE ZEROS.
+002210
+002220 01 EOF-FILE             PIC X VALUE "N".
+002230 01 HISTORY-EOF          PIC X VALUE "N".
+002240 01 PRICE-TOTAL          PIC 9(8) VALUE ZERO.
+002250 01 CHECK-PRICE          PIC 9 VALUE 0.
+002260 01 CHECK-QUANTITY       PIC 9 VALUE 0.
+002270 01 DELAY                PIC 9 VALUE 0.
+002280 01 CHECK-ERROR          PIC 9 VALUE ZERO.
+002290 01 PRODUCT-VALUE        PIC 9(8) VALUE ZERO.
+002300 01 COUNT-RECORD-ERROR   PIC 9(8) VALUE 0.
+002310 01 COUNT-VARIANCE-ERROR PIC 9(8) VALUE 0.
+002320 01 COUNT-DUPLICATE-RECORD PIC 9(8) VALUE 0.
+002330 01 COUNTER              PIC 9(8) VALUE 0.
+002340
+002350 01 REJECT-CAPTURE.
+002360   02 REJ-ORIGINAL-PRICE      PIC X(4).
+002370   02 REJ-ORIGINAL-QUANTITY   PIC X(3).
+002380
+002390 01 LAST-PRODUCT-ID-PROCESSED  PIC X(4) VALUE SPACES.
+002400
+002410 01 CHECKPOINT-FILE-STATUS  PIC XX VALUE "00".
+002420
+002430 01 RESTART-INDICATOR  PIC X VALUE "N".
+002440   88 RESTART-RUN  VALUE "Y".
+002450
+002460 01 CKPT-SAVE-COUNT       PIC 9(4) VALUE 0.
+002470 01 CHECKPOINT-INTERVAL   PIC 9(4) VALUE 0100.
+002480
+002490 01 PARM-FILE-STATUS  PIC XX VALUE "00".
+002500 01 HISTORY-FILE-STATUS  PIC XX VALUE "00".
+002510
+002520 01 RUN-PARM-VALUES.
+002530   02 EXPECTED-RECORD-COUNT   PIC 9(8) VALUE ZERO.
+002540   02 EXPECTED-CONTROL-HASH   PIC 9(8) VALUE ZERO.
+002550   02 PRICE-VARIANCE-PERCENT  PIC 9(3) VALUE 020.
+002560
+002570 01 CONTROL-TOTAL-SWITCH  PIC X VALUE "N".
+002580   88 CONTROL-TOTALS-REQUESTED  VALUE "Y".
+002590
+002600 01 REORDER-THRESHOLD   PIC 9(3) VALUE 010.
+002610
+002620 01 PRINT-LOW-STOCK-LINE.
+002630   02 PR-LOW-PRODUCT-ID    PIC X(4).
+002640   02 FILLER               PIC X(8) VALUE SPACES.
+002650   02 PR-LOW-PRODUCT-NAME  PIC X(20).
+002660   02 FILLER               PIC XX VALUE SPACES.
+002670   02 PR-LOW-QUANTITY      PIC ZZ9 BLANK WHEN ZERO.
+002680   02 FILLER               PIC X(3) VALUE SPACES.
+002690   02 PR-LOW-GROUP-ID      PIC X(2).
+002700
+002710 01 HISTORY-TABLE-CONTROL.
+002720   02 HISTORY-ENTRY-COUNT  PIC 9(4) VALUE ZERO.
+002730   02 HISTORY-TABLE OCCURS 500 TIMES INDEXED BY HIST-IDX.
+002740     03 HIST-TBL-PRODUCT-ID  PIC X(4).
+002750     03 HIST-TBL-PRICE       PIC 9(4).
+002760
+002770 01 HISTORY-FOUND-SWITCH  PIC X VALUE "N".
+002780   88 HISTORY-FOUND  VALUE "Y".
+002790
+002800 01 PRICE-DIFFERENCE           PIC S9(5).
+002810
+002820 01 GL-INTERFACE-RECORD.
+002830   02 GL-REC-TYPE    PIC X(3).
+002840   02 FILLER         PIC X VALUE SPACES.
+002850   02 GL-GROUP-ID    PIC X(2).
+002860   02 FILLER         PIC X VALUE SPACES.
+002870   02 GL-AMOUNT      PIC 9(9).
+002880
+002890 01 PRINT-CONTROL-ERROR.
+002900   02 FILLER                  PIC X(37)
+002910     VALUE "CONTROL TOTAL OUT OF BALANCE - RECS ".
+002920   02 PR-EXPECTED-COUNT       PIC ZZ,ZZ9 BLANK WHEN ZERO.
+002930   02 FILLER                  PIC X(1) VALUE "/".
+002940   02 PR-ACTUAL-COUNT         PIC ZZ,ZZ9 BLANK WHEN ZERO.
+002950   02 FILLER                  PIC X(5) VALUE " AMT ".
+002960   02 PR-EXPECTED-HASH        PIC ZZZ,ZZZ,ZZ9 BLANK WHEN ZERO.
+002970   02 FILLER                  PIC X(1) VALUE "/".
+002980   02 PR-ACTUAL-HASH          PIC ZZZ,ZZZ,ZZ9 BLANK WHEN ZERO.
+002990
+003000 PROCEDURE DIVISION.
+003010 MAIN.
+003020   PERFORM CHECK-FOR-RESTART
+003030   PERFORM LOAD-RUN-PARAMETERS
+003040   PERFORM LOAD-HISTORY-TABLE
+003050   IF NOT RESTART-RUN
+003060     SORT WORK ON ASCENDING KEY PRODUCT-ID-WF
+003070       USING PRODUCT GIVING SORTED-PRODUCT-FILE
+003080   END-IF
+003090
+003100   OPEN INPUT SORTED-PRODUCT-FILE
+003110
+003120   IF RESTART-RUN
+003130     OPEN EXTEND FILE-OUT
+003140     OPEN EXTEND REJECT-FILE
+003150     OPEN EXTEND CSV-OUT
+003160     OPEN EXTEND LOW-STOCK-OUT
+003170     OPEN EXTEND HISTORY-FILE-NEW
+003180     OPEN EXTEND GL-INTERFACE
+003190   ELSE
+003200     OPEN OUTPUT FILE-OUT
+003210     OPEN OUTPUT REJECT-FILE
+003220     OPEN OUTPUT CSV-OUT
+003230     OPEN OUTPUT LOW-STOCK-OUT
+003240     OPEN OUTPUT HISTORY-FILE-NEW
+003250     OPEN OUTPUT GL-INTERFACE
+003260   END-IF
+003270
+003280   IF NOT RESTART-RUN
+003290     DISPLAY REPORT-HEADING
+003300     DISPLAY REPORT-COLUMN
+003310     MOVE REPORT-HEADING TO LINE-RECORD
+003320     WRITE LINE-RECORD
+003330     MOVE REPORT-COLUMN TO LINE-RECORD
+003340     WRITE LINE-RECORD
+003350   END-IF
+003360
+003370   IF RESTART-RUN
+003380     PERFORM SKIP-TO-CHECKPOINT
+003390   ELSE
+003400     PERFORM READ-FILE
+003410   END-IF
+003420   PERFORM MAIN-PROCESS UNTIL EOF-FILE = "Y"
+003430   PERFORM CHECK-CONTROL-TOTALS
+003440   PERFORM PRINT-SHOP-TOTAL
+003450   MOVE COUNT-RECORD-ERROR TO PR-COUNT-RECORD-ERROR
+003460   MOVE COUNTER TO PR-COUNTER
+003470   MOVE COUNT-DUPLICATE-RECORD TO PR-COUNT-DUPLICATE
+003480   MOVE COUNT-VARIANCE-ERROR TO PR-COUNT-VARIANCE
+003490   DISPLAY PRINT-INFO-ERROR
+003500   DISPLAY PRINT-INFO-RECORD
+003510   DISPLAY PRINT-INFO-DUPLICATE
+003520   DISPLAY PRINT-INFO-VARIANCE
+003530   MOVE PRINT-INFO-ERROR TO LINE-RECORD
+003540   WRITE LINE-RECORD
+003550   MOVE PRINT-INFO-RECORD TO LINE-RECORD
+003560   WRITE LINE-RECORD
+003570   MOVE PRINT-INFO-DUPLICATE TO LINE-RECORD
+003580   WRITE LINE-RECORD
+003590   MOVE PRINT-INFO-VARIANCE TO LINE-RECORD
+003600   WRITE LINE-RECORD
+003610   DISPLAY REPORT-FOOTING
+003620   MOVE REPORT-FOOTING TO LINE-RECORD
+003630   WRITE LINE-RECORD
+003640   CLOSE SORTED-PRODUCT-FILE
+003650   CLOSE FILE-OUT
+003660   CLOSE REJECT-FILE
+003670   CLOSE CSV-OUT
+003680   CLOSE LOW-STOCK-OUT
+003690   CLOSE HISTORY-FILE-NEW
+003700   CLOSE GL-INTERFACE
+003710   PERFORM CLEAR-CHECKPOINT
+003720   ACCEPT DELAY
+003730   STOP RUN.
+003740
+003750 READ-FILE.
+003760   PERFORM READ-NEXT-RECORD.
+003770
+003780 READ-NEXT-RECORD.
+003790   READ SORTED-PRODUCT-FILE
+003800     AT END
+003810       MOVE "Y" TO EOF-FILE
+003820     NOT AT END
+003830       ADD 1 TO COUNTER
+003840   END-READ.
+003850
+003860 MAIN-PROCESS.
+003870   MOVE PRODUCT-ID(1:2) TO GROUP-ID
+003880
+003890   IF PREV-GROUP-ID = SPACES
+003900     MOVE GROUP-ID TO PREV-GROUP-ID
+003910   END-IF
+003920
+003930   PERFORM UNTIL PREV-GROUP-ID NOT = GROUP-ID OR EOF-FILE = "Y"
+003940     MOVE PRODUCT-ID(1:2) TO PREV-GROUP-ID
+003950     IF PREV-GROUP-ID NOT = GROUP-ID
+003960       THEN EXIT PERFORM
+003970     ELSE
+003980       IF PRODUCT-ID = LAST-PRODUCT-ID-PROCESSED
+003990         PERFORM PRINT-DUPLICATE-ERROR
+004000       ELSE
+004010       MOVE PRODUCT-ID TO LAST-PRODUCT-ID-PROCESSED
+004020       MOVE QUANTITY TO REJ-ORIGINAL-QUANTITY
+004030       MOVE PRICE TO REJ-ORIGINAL-PRICE
+004040       IF QUANTITY IS NOT NUMERIC
+004050         MOVE 0 TO QUANTITY
+004060         MOVE 1 TO CHECK-ERROR
+004070         MOVE 1 TO CHECK-QUANTITY
+004080       END-IF
+004090       IF PRICE IS NOT NUMERIC
+004100         MOVE 0 TO PRICE
+004110         MOVE 1 TO CHECK-ERROR
+004120         MOVE 1 TO CHECK-PRICE
+004130       END-IF
+004140       IF CHECK-QUANTITY = 1 OR CHECK-PRICE = 1
+004150         MOVE 0 TO CHECK-QUANTITY
+004160         MOVE 0 TO CHECK-PRICE
+004170         ADD 1 TO COUNT-RECORD-ERROR
+004180       END-IF
+004190       IF CHECK-ERROR = 1
+004200         MOVE PRODUCT-ID TO PR-PRODUCT-ID-ERROR
+004210         MOVE PRODUCT-NAME TO PR-PRODUCT-NAME-ERROR
+004220         PERFORM WRITE-REJECT-RECORD
+004230         PERFORM PRINT-ERROR
+004240         MOVE 0 TO CHECK-ERROR
+004250       ELSE
+004260         COMPUTE PRODUCT-VALUE = QUANTITY * PRICE
+004270         ADD PRODUCT-VALUE TO GROUP-TOTAL
+004280         MOVE PRODUCT-ID TO PR-PRODUCT-ID
+004290         MOVE PRODUCT-NAME TO PR-PRODUCT-NAME
+004300         MOVE PRICE TO PR-PRODUCT-PRICE
+004310         MOVE QUANTITY TO PR-PRODUCT-QUANTITY
+004320         MOVE PRODUCT-VALUE TO PR-PRODUCT-VALUE
+004330         IF QUANTITY < REORDER-THRESHOLD
+004340           PERFORM WRITE-LOW-STOCK-RECORD
+004350         END-IF
+004360         PERFORM CHECK-PRICE-VARIANCE
+004370         PERFORM WRITE-HISTORY-RECORD
+004380         PERFORM TERM-PROC
+004390       END-IF
+004400       END-IF
+004410       PERFORM SAVE-CHECKPOINT
+004450     END-IF
+004460   END-PERFORM
+004470
+004480   PERFORM PRINT-GROUP-TOTAL
+004490   ADD GROUP-TOTAL TO PRICE-TOTAL
+004500   MOVE 0 TO GROUP-TOTAL.
+004510
+004520 TERM-PROC.
+004530   MOVE PRINT-PRODUCT-VALUE TO LINE-RECORD
+004540   DISPLAY PRINT-PRODUCT-VALUE
+004550   WRITE LINE-RECORD
+004560   PERFORM WRITE-CSV-RECORD
+004570   PERFORM READ-NEXT-RECORD.
+004580
+004590 PRINT-ERROR.
+004600   MOVE PR-ERROR TO LINE-RECORD
+004610   DISPLAY PR-ERROR
+004620   WRITE LINE-RECORD
+004630   PERFORM READ-NEXT-RECORD.
+004640
+004650 PRINT-DUPLICATE-ERROR.
+004660   MOVE PRODUCT-ID TO PR-DUP-PRODUCT-ID
+004670   MOVE PRODUCT-NAME TO PR-DUP-PRODUCT-NAME
+004680   MOVE PR-DUPLICATE-ERROR TO LINE-RECORD
+004690   DISPLAY PR-DUPLICATE-ERROR
+004700   WRITE LINE-RECORD
+004710   ADD 1 TO COUNT-DUPLICATE-RECORD
+004720   PERFORM READ-NEXT-RECORD.
+004730
+004740 WRITE-REJECT-RECORD.
+004750   MOVE PRODUCT-ID TO PRODUCT-ID-REJ
+004760   MOVE PRODUCT-NAME TO PRODUCT-NAME-REJ
+004770   MOVE REJ-ORIGINAL-PRICE TO PRICE-REJ
+004780   MOVE REJ-ORIGINAL-QUANTITY TO QUANTITY-REJ
+004790   WRITE REJECT-RECORD.
+004800 CHECK-PRICE-VARIANCE.
+004810   MOVE "N" TO HISTORY-FOUND-SWITCH
+004820   IF HISTORY-ENTRY-COUNT > 0
+004830     SET HIST-IDX TO 1
+004840     SEARCH HISTORY-TABLE
+004850       AT END
+004860         MOVE "N" TO HISTORY-FOUND-SWITCH
+004870       WHEN HIST-TBL-PRODUCT-ID(HIST-IDX) = PRODUCT-ID
+004880         MOVE "Y" TO HISTORY-FOUND-SWITCH
+004890     END-SEARCH
+004900   END-IF
+004910
+004920   IF HISTORY-FOUND AND HIST-TBL-PRICE(HIST-IDX) NOT = ZERO
+004930     COMPUTE PRICE-DIFFERENCE = PRICE - HIST-TBL-PRICE(HIST-IDX)
+004940     IF PRICE-DIFFERENCE < 0
+004950       MULTIPLY PRICE-DIFFERENCE BY -1 GIVING PRICE-DIFFERENCE
+004960     END-IF
+004970     IF PRICE-DIFFERENCE * 100 >
+004980       PRICE-VARIANCE-PERCENT * HIST-TBL-PRICE(HIST-IDX)
+004990       MOVE HIST-TBL-PRICE(HIST-IDX) TO PR-VAR-OLD-PRICE
+005000       PERFORM PRINT-VARIANCE-ERROR
+005010     END-IF
+005020   END-IF.
+005030
+005040 PRINT-VARIANCE-ERROR.
+005050   MOVE PRODUCT-ID TO PR-VAR-PRODUCT-ID
+005060   MOVE PRODUCT-NAME TO PR-VAR-PRODUCT-NAME
+005070   MOVE PRICE TO PR-VAR-NEW-PRICE
+005080   MOVE PR-VARIANCE-ERROR TO LINE-RECORD
+005090   DISPLAY PR-VARIANCE-ERROR
+005100   WRITE LINE-RECORD
+005110   ADD 1 TO COUNT-VARIANCE-ERROR.
+005120
+005130 WRITE-HISTORY-RECORD.
+005140   MOVE PRODUCT-ID TO HIST-NEW-PRODUCT-ID
+005150   MOVE PRICE TO HIST-NEW-PRICE
+005160   WRITE HISTORY-RECORD-NEW.
+005170
+005180 WRITE-LOW-STOCK-RECORD.
+005190   MOVE PRODUCT-ID TO PR-LOW-PRODUCT-ID
+005200   MOVE PRODUCT-NAME TO PR-LOW-PRODUCT-NAME
+005210   MOVE QUANTITY TO PR-LOW-QUANTITY
+005220   MOVE GROUP-ID TO PR-LOW-GROUP-ID
+005230   MOVE PRINT-LOW-STOCK-LINE TO LOW-STOCK-RECORD
+005240   WRITE LOW-STOCK-RECORD.
+005250 WRITE-CSV-RECORD.
+005260   MOVE SPACES TO CSV-RECORD
+005270   STRING
+005280     FUNCTION TRIM(PRODUCT-ID) DELIMITED BY SIZE
+005290     "," DELIMITED BY SIZE
+005300     FUNCTION TRIM(PRODUCT-NAME) DELIMITED BY SIZE
+005310     "," DELIMITED BY SIZE
+005320     PRICE DELIMITED BY SIZE
+005330     "," DELIMITED BY SIZE
+005340     QUANTITY DELIMITED BY SIZE
+005350     "," DELIMITED BY SIZE
+005360     PRODUCT-VALUE DELIMITED BY SIZE
+005370     "," DELIMITED BY SIZE
+005380     FUNCTION TRIM(GROUP-ID) DELIMITED BY SIZE
+005390     INTO CSV-RECORD
+005400   END-STRING
+005410   WRITE CSV-RECORD.
+005420 CHECK-FOR-RESTART.
+005430   MOVE "N" TO RESTART-INDICATOR
+005440   OPEN INPUT CHECKPOINT-FILE
+005450   IF CHECKPOINT-FILE-STATUS = "00"
+005460     READ CHECKPOINT-FILE
+005470       AT END
+005480         MOVE "N" TO RESTART-INDICATOR
+005490       NOT AT END
+005500         IF CKPT-STATUS = "R"
+005510           MOVE "Y" TO RESTART-INDICATOR
+005520           MOVE CKPT-PRODUCT-ID TO LAST-PRODUCT-ID-PROCESSED
+005530           MOVE CKPT-COUNTER TO COUNTER
+005540           MOVE CKPT-PRICE-TOTAL TO PRICE-TOTAL
+005550           MOVE CKPT-GROUP-ID TO GROUP-ID
+005560           MOVE CKPT-GROUP-ID TO PREV-GROUP-ID
+005570           MOVE CKPT-GROUP-TOTAL TO GROUP-TOTAL
+005572           MOVE CKPT-RECORD-ERROR-COUNT TO COUNT-RECORD-ERROR
+005574           MOVE CKPT-VARIANCE-ERROR-COUNT TO COUNT-VARIANCE-ERROR
+005576           MOVE CKPT-DUPLICATE-COUNT TO COUNT-DUPLICATE-RECORD
+005580         ELSE
+005590           MOVE "N" TO RESTART-INDICATOR
+005600         END-IF
+005610     END-READ
+005620     CLOSE CHECKPOINT-FILE
+005630   ELSE
+005640     MOVE "N" TO RESTART-INDICATOR
+005650   END-IF.
+005660
+005670 SKIP-TO-CHECKPOINT.
+005680   PERFORM SKIP-ONE-SORTED-RECORD
+005690     UNTIL PRODUCT-ID = LAST-PRODUCT-ID-PROCESSED OR EOF-FILE =
+005700       "Y"
+005710   IF EOF-FILE NOT = "Y"
+005720     PERFORM SKIP-ONE-SORTED-RECORD
+005725   END-IF
+005726   IF EOF-FILE = "Y" OR PRODUCT-ID(1:2) NOT = GROUP-ID
+005728     PERFORM PRINT-GROUP-TOTAL
+005729     ADD GROUP-TOTAL TO PRICE-TOTAL
+005730     MOVE 0 TO GROUP-TOTAL
+005731     MOVE SPACES TO PREV-GROUP-ID
+005733   END-IF.
+005740
+005750 SKIP-ONE-SORTED-RECORD.
+005760   READ SORTED-PRODUCT-FILE
+005770     AT END
+005780       MOVE "Y" TO EOF-FILE
+005790   END-READ.
+005800
+005810 SAVE-CHECKPOINT.
+005820   OPEN OUTPUT CHECKPOINT-FILE
+005830   MOVE "R" TO CKPT-STATUS
+005840   MOVE LAST-PRODUCT-ID-PROCESSED TO CKPT-PRODUCT-ID
+005850   MOVE COUNTER TO CKPT-COUNTER
+005860   MOVE PRICE-TOTAL TO CKPT-PRICE-TOTAL
+005870   MOVE GROUP-ID TO CKPT-GROUP-ID
+005880   MOVE GROUP-TOTAL TO CKPT-GROUP-TOTAL
+005882   MOVE COUNT-RECORD-ERROR TO CKPT-RECORD-ERROR-COUNT
+005884   MOVE COUNT-VARIANCE-ERROR TO CKPT-VARIANCE-ERROR-COUNT
+005886   MOVE COUNT-DUPLICATE-RECORD TO CKPT-DUPLICATE-COUNT
+005890   WRITE CHECKPOINT-RECORD
+005900   CLOSE CHECKPOINT-FILE
+005910   MOVE 0 TO CKPT-SAVE-COUNT.
+005920
+005930 CLEAR-CHECKPOINT.
+005940   OPEN OUTPUT CHECKPOINT-FILE
+005950   MOVE "C" TO CKPT-STATUS
+005960   MOVE SPACES TO CKPT-PRODUCT-ID
+005970   MOVE 0 TO CKPT-COUNTER
+005980   MOVE 0 TO CKPT-PRICE-TOTAL
+005990   MOVE SPACES TO CKPT-GROUP-ID
+006000   MOVE 0 TO CKPT-GROUP-TOTAL
+006002   MOVE 0 TO CKPT-RECORD-ERROR-COUNT
+006004   MOVE 0 TO CKPT-VARIANCE-ERROR-COUNT
+006006   MOVE 0 TO CKPT-DUPLICATE-COUNT
+006010   WRITE CHECKPOINT-RECORD
+006020   CLOSE CHECKPOINT-FILE.
+006030
+006040 LOAD-RUN-PARAMETERS.
+006050   OPEN INPUT RUN-PARAMETERS
+006060   IF PARM-FILE-STATUS = "00"
+006070     READ RUN-PARAMETERS
+006080       AT END
+006090         MOVE "N" TO CONTROL-TOTAL-SWITCH
+006100       NOT AT END
+006110         MOVE PARM-EXPECTED-COUNT TO EXPECTED-RECORD-COUNT
+006120         MOVE PARM-EXPECTED-HASH TO EXPECTED-CONTROL-HASH
+006130         MOVE PARM-REORDER-THRESHOLD TO REORDER-THRESHOLD
+006140         MOVE PARM-PRICE-VARIANCE-PCT TO PRICE-VARIANCE-PERCENT
+006150         IF PARM-CHECKPOINT-INTERVAL IS NUMERIC
+006160           AND PARM-CHECKPOINT-INTERVAL > 0
+006170             MOVE PARM-CHECKPOINT-INTERVAL TO CHECKPOINT-INTERVAL
+006180         END-IF
+006190         MOVE "Y" TO CONTROL-TOTAL-SWITCH
+006200     END-READ
+006210     CLOSE RUN-PARAMETERS
+006220   ELSE
+006230     MOVE "N" TO CONTROL-TOTAL-SWITCH
+006240   END-IF.
+006250
+006260 CHECK-CONTROL-TOTALS.
+006270   IF CONTROL-TOTALS-REQUESTED
+006280     IF COUNTER = EXPECTED-RECORD-COUNT
+006290       DISPLAY "CONTROL TOTALS RECONCILED WITH UPSTREAM FEED"
+006300     ELSE
+006310       PERFORM ABORT-RUN
+006320     END-IF
+006330   END-IF.
+006340
+006350 LOAD-HISTORY-TABLE.
+006360   MOVE 0 TO HISTORY-ENTRY-COUNT
+006370   OPEN INPUT HISTORY-FILE-OLD
+006380   IF HISTORY-FILE-STATUS = "00"
+006390     PERFORM READ-HISTORY-RECORD
+006400     PERFORM STORE-HISTORY-ENTRY
+006410       UNTIL HISTORY-EOF = "Y" OR HISTORY-ENTRY-COUNT = 500
+006420     CLOSE HISTORY-FILE-OLD
+006430   END-IF.
+006440
+006450 READ-HISTORY-RECORD.
+006460   READ HISTORY-FILE-OLD
+006470     AT END
+006480       MOVE "Y" TO HISTORY-EOF
+006490   END-READ.
+006500
+006510 STORE-HISTORY-ENTRY.
+006520   ADD 1 TO HISTORY-ENTRY-COUNT
+006530   MOVE HIST-OLD-PRODUCT-ID
+006540     TO HIST-TBL-PRODUCT-ID(HISTORY-ENTRY-COUNT)
+006550   MOVE HIST-OLD-PRICE
+006560     TO HIST-TBL-PRICE(HISTORY-ENTRY-COUNT)
+006570   PERFORM READ-HISTORY-RECORD.
+006580
+006590 ABORT-RUN.
+006600   MOVE EXPECTED-RECORD-COUNT TO PR-EXPECTED-COUNT
+006610   MOVE COUNTER TO PR-ACTUAL-COUNT
+006620   MOVE EXPECTED-CONTROL-HASH TO PR-EXPECTED-HASH
+006630   MOVE PRICE-TOTAL TO PR-ACTUAL-HASH
+006640   DISPLAY PRINT-CONTROL-ERROR
+006650   MOVE PRINT-CONTROL-ERROR TO LINE-RECORD
+006660   WRITE LINE-RECORD
+006670   MOVE 16 TO RETURN-CODE.
+006680
+006690 PRINT-GROUP-TOTAL.
+006700   MOVE GROUP-ID TO PR-GROUP-ID
+006710   MOVE GROUP-TOTAL TO PR-GROUP-TOTAL
+006720   MOVE PRINT-GROUP-LINE TO LINE-RECORD
+006730   DISPLAY PRINT-GROUP-LINE
+006740   WRITE LINE-RECORD
+006750   MOVE "GRP" TO GL-REC-TYPE
+006760   MOVE GROUP-ID TO GL-GROUP-ID
+006770   MOVE GROUP-TOTAL TO GL-AMOUNT
+006780   MOVE GL-INTERFACE-RECORD TO GL-RECORD
+006790   WRITE GL-RECORD.
+006800 PRINT-SHOP-TOTAL.
+006810   MOVE PRICE-TOTAL TO PRINT-TOTAL
+006820   MOVE PRINT-SHOP-PRICE-TOTAL TO LINE-RECORD
+006830   DISPLAY PRINT-SHOP-PRICE-TOTAL
+006840   WRITE LINE-RECORD
+006850   MOVE "TOT" TO GL-REC-TYPE
+006860   MOVE SPACES TO GL-GROUP-ID
+006870   MOVE PRICE-TOTAL TO GL-AMOUNT
+006880   MOVE GL-INTERFACE-RECORD TO GL-RECORD
+006890   WRITE GL-RECORD.
+006900 END PROGRAM DEMO.
