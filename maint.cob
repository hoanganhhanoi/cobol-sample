@@ -0,0 +1,305 @@
+000010 *>
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.   MAINT.
+000040 ENVIRONMENT    DIVISION.
+000050 CONFIGURATION  SECTION.
+000060 INPUT-OUTPUT SECTION.
+000070 FILE-CONTROL.
+000080   SELECT PRODUCT-MASTER-OLD ASSIGN TO FILE01OLD
+000090     ORGANIZATION LINE SEQUENTIAL.
+000100 
+000110   SELECT PRODUCT-MASTER-NEW ASSIGN TO FILE01
+000120     ORGANIZATION LINE SEQUENTIAL.
+000130 
+000140   SELECT TRANSACTION-FILE ASSIGN TO FILE11
+000150     ORGANIZATION LINE SEQUENTIAL.
+000160 
+000170   SELECT AUDIT-LOG ASSIGN TO FILE12
+000180     ORGANIZATION LINE SEQUENTIAL
+000190     FILE STATUS IS AUDIT-LOG-STATUS.
+000200 
+000210 DATA DIVISION.
+000220 FILE SECTION.
+000230 FD PRODUCT-MASTER-OLD.
+000240 01 MASTER-RECORD-OLD.
+000250   02 MAST-OLD-PRODUCT-ID      PIC X(4).
+000260   02 MAST-OLD-PRODUCT-NAME    PIC X(20).
+000270   02 MAST-OLD-PRICE           PIC 9(4).
+000280   02 MAST-OLD-QUANTITY        PIC 9(3).
+000290 
+000300 FD PRODUCT-MASTER-NEW.
+000310 01 MASTER-RECORD-NEW.
+000320   02 MAST-NEW-PRODUCT-ID      PIC X(4).
+000330   02 MAST-NEW-PRODUCT-NAME    PIC X(20).
+000340   02 MAST-NEW-PRICE           PIC 9(4).
+000350   02 MAST-NEW-QUANTITY        PIC 9(3).
+000360 
+000370 FD TRANSACTION-FILE.
+000380 01 TRANS-RECORD.
+000390   02 TRANS-CODE               PIC X(1).
+000400     88 TRANS-IS-ADD      VALUE "A".
+000410     88 TRANS-IS-CHANGE   VALUE "C".
+000420     88 TRANS-IS-DELETE   VALUE "D".
+000430   02 TRANS-PRODUCT-ID         PIC X(4).
+000440   02 TRANS-PRODUCT-NAME       PIC X(20).
+000450   02 TRANS-PRICE              PIC 9(4).
+000460   02 TRANS-QUANTITY           PIC 9(3).
+000470   02 TRANS-USER-ID            PIC X(8).
+000480 
+000490 FD AUDIT-LOG.
+000500 01 AUDIT-RECORD               PIC X(100).
+000510 
+000520 WORKING-STORAGE SECTION.
+000530 01 MASTER-TABLE-CONTROL.
+000540   02 MASTER-ENTRY-COUNT    PIC 9(4) VALUE ZERO.
+000550   02 MASTER-TABLE OCCURS 500 TIMES INDEXED BY MAST-IDX.
+000560     03 MAST-TBL-PRODUCT-ID    PIC X(4).
+000570     03 MAST-TBL-PRODUCT-NAME  PIC X(20).
+000580     03 MAST-TBL-PRICE         PIC 9(4).
+000590     03 MAST-TBL-QUANTITY      PIC 9(3).
+000600     03 MAST-TBL-DELETED       PIC X VALUE "N".
+000610 
+000620 01 EOF-MASTER-OLD   PIC X VALUE "N".
+000630 01 EOF-TRANSACTIONS PIC X VALUE "N".
+000640 01 AUDIT-LOG-STATUS PIC XX VALUE "00".
+000650 
+000660 01 MASTER-FOUND-SWITCH  PIC X VALUE "N".
+000670   88 MASTER-FOUND  VALUE "Y".
+000675 01 MASTER-DELETED-SWITCH PIC X VALUE "N".
+000676   88 MASTER-FOUND-DELETED VALUE "Y".
+000680
+000690 01 AUDIT-DETAIL-LINE.
+000700   02 AUD-DATE            PIC 9(8).
+000710   02 FILLER              PIC X VALUE SPACES.
+000720   02 AUD-TIME            PIC 9(6).
+000730   02 FILLER              PIC X VALUE SPACES.
+000740   02 AUD-USER-ID         PIC X(8).
+000750   02 FILLER              PIC X VALUE SPACES.
+000760   02 AUD-ACTION          PIC X(10).
+000770   02 FILLER              PIC X VALUE SPACES.
+000780   02 AUD-PRODUCT-ID      PIC X(4).
+000790   02 FILLER              PIC X VALUE SPACES.
+000800   02 AUD-OLD-PRICE       PIC Z,ZZ9 BLANK WHEN ZERO.
+000810   02 FILLER              PIC X VALUE SPACES.
+000820   02 AUD-NEW-PRICE       PIC Z,ZZ9 BLANK WHEN ZERO.
+000830   02 FILLER              PIC X VALUE SPACES.
+000840   02 AUD-OLD-QUANTITY    PIC ZZ9 BLANK WHEN ZERO.
+000850   02 FILLER              PIC X VALUE SPACES.
+000860   02 AUD-NEW-QUANTITY    PIC ZZ9 BLANK WHEN ZERO.
+000870 
+000880 01 CURRENT-DATE-TIME.
+000890   02 CDT-DATE   PIC 9(8).
+000900   02 CDT-TIME   PIC 9(6).
+000910   02 FILLER     PIC X(6).
+000920 
+000930 01 COUNT-ADD-OK        PIC 9(6) VALUE ZERO.
+000940 01 COUNT-CHANGE-OK     PIC 9(6) VALUE ZERO.
+000950 01 COUNT-DELETE-OK     PIC 9(6) VALUE ZERO.
+000960 01 COUNT-TRANS-REJECT  PIC 9(6) VALUE ZERO.
+000970 
+000980 01 PRINT-MAINT-TOTALS.
+000990   02 FILLER             PIC X(20) VALUE "PRODUCTS ADDED : ".
+001000   02 PR-COUNT-ADD       PIC ZZ,ZZ9 BLANK WHEN ZERO.
+001010 
+001020 PROCEDURE DIVISION.
+001030 MAIN-CONTROL.
+001040   PERFORM LOAD-MASTER-TABLE
+001050   OPEN INPUT TRANSACTION-FILE
+001060   OPEN EXTEND AUDIT-LOG
+001070   IF AUDIT-LOG-STATUS NOT = "00"
+001080     OPEN OUTPUT AUDIT-LOG
+001090   END-IF
+001100   PERFORM READ-TRANSACTION
+001110   PERFORM APPLY-TRANSACTION UNTIL EOF-TRANSACTIONS = "Y"
+001120   CLOSE TRANSACTION-FILE
+001130   CLOSE AUDIT-LOG
+001140   PERFORM WRITE-NEW-MASTER
+001150   MOVE COUNT-ADD-OK TO PR-COUNT-ADD
+001160   DISPLAY PRINT-MAINT-TOTALS
+001170   DISPLAY "PRODUCTS CHANGED : " COUNT-CHANGE-OK
+001180   DISPLAY "PRODUCTS DELETED : " COUNT-DELETE-OK
+001190   DISPLAY "TRANSACTIONS REJECTED : " COUNT-TRANS-REJECT
+001200   STOP RUN.
+001210 
+001220 LOAD-MASTER-TABLE.
+001230   MOVE 0 TO MASTER-ENTRY-COUNT
+001240   OPEN INPUT PRODUCT-MASTER-OLD
+001250   PERFORM READ-MASTER-OLD
+001260   PERFORM STORE-MASTER-ENTRY
+001270     UNTIL EOF-MASTER-OLD = "Y" OR MASTER-ENTRY-COUNT = 500
+001280   CLOSE PRODUCT-MASTER-OLD.
+001290 
+001300 READ-MASTER-OLD.
+001310   READ PRODUCT-MASTER-OLD
+001320     AT END
+001330       MOVE "Y" TO EOF-MASTER-OLD
+001340   END-READ.
+001350 
+001360 STORE-MASTER-ENTRY.
+001370   IF EOF-MASTER-OLD NOT = "Y"
+001380     ADD 1 TO MASTER-ENTRY-COUNT
+001390     MOVE MAST-OLD-PRODUCT-ID
+001400       TO MAST-TBL-PRODUCT-ID(MASTER-ENTRY-COUNT)
+001410     MOVE MAST-OLD-PRODUCT-NAME
+001420       TO MAST-TBL-PRODUCT-NAME(MASTER-ENTRY-COUNT)
+001430     MOVE MAST-OLD-PRICE
+001440       TO MAST-TBL-PRICE(MASTER-ENTRY-COUNT)
+001450     MOVE MAST-OLD-QUANTITY
+001460       TO MAST-TBL-QUANTITY(MASTER-ENTRY-COUNT)
+001470     MOVE "N" TO MAST-TBL-DELETED(MASTER-ENTRY-COUNT)
+001480     PERFORM READ-MASTER-OLD
+001490   END-IF.
+001500 
+001510 READ-TRANSACTION.
+001520   READ TRANSACTION-FILE
+001530     AT END
+001540       MOVE "Y" TO EOF-TRANSACTIONS
+001550   END-READ.
+001560 
+001570 APPLY-TRANSACTION.
+001580   PERFORM FIND-MASTER-ENTRY
+001590   ACCEPT CDT-DATE FROM DATE YYYYMMDD
+001600   ACCEPT CDT-TIME FROM TIME
+001610   MOVE CDT-DATE TO AUD-DATE
+001620   MOVE CDT-TIME TO AUD-TIME
+001630   MOVE TRANS-USER-ID TO AUD-USER-ID
+001640   MOVE TRANS-PRODUCT-ID TO AUD-PRODUCT-ID
+001650   MOVE 0 TO AUD-OLD-PRICE
+001660   MOVE 0 TO AUD-OLD-QUANTITY
+001670   MOVE 0 TO AUD-NEW-PRICE
+001680   MOVE 0 TO AUD-NEW-QUANTITY
+001690
+001700   EVALUATE TRUE
+001710     WHEN TRANS-IS-ADD
+001720       PERFORM APPLY-ADD-TRANSACTION
+001730     WHEN TRANS-IS-CHANGE
+001740       PERFORM APPLY-CHANGE-TRANSACTION
+001750     WHEN TRANS-IS-DELETE
+001760       PERFORM APPLY-DELETE-TRANSACTION
+001770     WHEN OTHER
+001780       MOVE "REJECTED" TO AUD-ACTION
+001790       ADD 1 TO COUNT-TRANS-REJECT
+001800       PERFORM WRITE-AUDIT-RECORD
+001810   END-EVALUATE
+001820 
+001830   PERFORM READ-TRANSACTION.
+001840 
+001850 FIND-MASTER-ENTRY.
+001860   MOVE "N" TO MASTER-FOUND-SWITCH
+001865   MOVE "N" TO MASTER-DELETED-SWITCH
+001870   IF MASTER-ENTRY-COUNT > 0
+001880     SET MAST-IDX TO 1
+001890     SEARCH MASTER-TABLE
+001900       AT END
+001910         MOVE "N" TO MASTER-FOUND-SWITCH
+001920       WHEN MAST-TBL-PRODUCT-ID(MAST-IDX) = TRANS-PRODUCT-ID
+001930       AND MAST-TBL-DELETED(MAST-IDX) NOT = "Y"
+001940         MOVE "Y" TO MASTER-FOUND-SWITCH
+001945       WHEN MAST-TBL-PRODUCT-ID(MAST-IDX) = TRANS-PRODUCT-ID
+001946       AND MAST-TBL-DELETED(MAST-IDX) = "Y"
+001947         MOVE "Y" TO MASTER-DELETED-SWITCH
+001950     END-SEARCH
+001960   END-IF.
+001970 
+001980 APPLY-ADD-TRANSACTION.
+001990   IF MASTER-FOUND
+002000     MOVE "ADD-REJECT" TO AUD-ACTION
+002010     ADD 1 TO COUNT-TRANS-REJECT
+002012   ELSE IF MASTER-FOUND-DELETED
+002014     MOVE TRANS-PRODUCT-NAME
+002015       TO MAST-TBL-PRODUCT-NAME(MAST-IDX)
+002016     MOVE TRANS-PRICE
+002017       TO MAST-TBL-PRICE(MAST-IDX)
+002018     MOVE TRANS-QUANTITY
+002019       TO MAST-TBL-QUANTITY(MAST-IDX)
+002020     MOVE "N" TO MAST-TBL-DELETED(MAST-IDX)
+002021     MOVE 0 TO AUD-OLD-PRICE
+002022     MOVE 0 TO AUD-OLD-QUANTITY
+002023     MOVE TRANS-PRICE TO AUD-NEW-PRICE
+002024     MOVE TRANS-QUANTITY TO AUD-NEW-QUANTITY
+002025     MOVE "ADD" TO AUD-ACTION
+002026     ADD 1 TO COUNT-ADD-OK
+002030   ELSE IF MASTER-ENTRY-COUNT = 500
+002040     MOVE "ADD-REJECT" TO AUD-ACTION
+002050     ADD 1 TO COUNT-TRANS-REJECT
+002060   ELSE
+002070     ADD 1 TO MASTER-ENTRY-COUNT
+002080     MOVE TRANS-PRODUCT-ID
+002090       TO MAST-TBL-PRODUCT-ID(MASTER-ENTRY-COUNT)
+002100     MOVE TRANS-PRODUCT-NAME
+002110       TO MAST-TBL-PRODUCT-NAME(MASTER-ENTRY-COUNT)
+002120     MOVE TRANS-PRICE
+002130       TO MAST-TBL-PRICE(MASTER-ENTRY-COUNT)
+002140     MOVE TRANS-QUANTITY
+002150       TO MAST-TBL-QUANTITY(MASTER-ENTRY-COUNT)
+002160     MOVE "N" TO MAST-TBL-DELETED(MASTER-ENTRY-COUNT)
+002170     MOVE 0 TO AUD-OLD-PRICE
+002180     MOVE 0 TO AUD-OLD-QUANTITY
+002190     MOVE TRANS-PRICE TO AUD-NEW-PRICE
+002200     MOVE TRANS-QUANTITY TO AUD-NEW-QUANTITY
+002210     MOVE "ADD" TO AUD-ACTION
+002220     ADD 1 TO COUNT-ADD-OK
+002230   END-IF
+002235   END-IF
+002240   END-IF
+002245   PERFORM WRITE-AUDIT-RECORD.
+002250 
+002260 APPLY-CHANGE-TRANSACTION.
+002270   IF MASTER-FOUND
+002280     MOVE MAST-TBL-PRICE(MAST-IDX) TO AUD-OLD-PRICE
+002290     MOVE MAST-TBL-QUANTITY(MAST-IDX) TO AUD-OLD-QUANTITY
+002300     MOVE TRANS-PRODUCT-NAME
+002310       TO MAST-TBL-PRODUCT-NAME(MAST-IDX)
+002320     MOVE TRANS-PRICE TO MAST-TBL-PRICE(MAST-IDX)
+002330     MOVE TRANS-QUANTITY TO MAST-TBL-QUANTITY(MAST-IDX)
+002340     MOVE TRANS-PRICE TO AUD-NEW-PRICE
+002350     MOVE TRANS-QUANTITY TO AUD-NEW-QUANTITY
+002360     MOVE "CHANGE" TO AUD-ACTION
+002370     ADD 1 TO COUNT-CHANGE-OK
+002380   ELSE
+002390     MOVE "CHG-REJECT" TO AUD-ACTION
+002400     ADD 1 TO COUNT-TRANS-REJECT
+002410   END-IF
+002420   PERFORM WRITE-AUDIT-RECORD.
+002430 
+002440 APPLY-DELETE-TRANSACTION.
+002450   IF MASTER-FOUND
+002460     MOVE MAST-TBL-PRICE(MAST-IDX) TO AUD-OLD-PRICE
+002470     MOVE MAST-TBL-QUANTITY(MAST-IDX) TO AUD-OLD-QUANTITY
+002480     MOVE 0 TO AUD-NEW-PRICE
+002490     MOVE 0 TO AUD-NEW-QUANTITY
+002500     MOVE "Y" TO MAST-TBL-DELETED(MAST-IDX)
+002510     MOVE "DELETE" TO AUD-ACTION
+002520     ADD 1 TO COUNT-DELETE-OK
+002530   ELSE
+002540     MOVE "DEL-REJECT" TO AUD-ACTION
+002550     ADD 1 TO COUNT-TRANS-REJECT
+002560   END-IF
+002570   PERFORM WRITE-AUDIT-RECORD.
+002580 
+002590 WRITE-AUDIT-RECORD.
+002600   MOVE AUDIT-DETAIL-LINE TO AUDIT-RECORD
+002610   WRITE AUDIT-RECORD.
+002620 
+002630 WRITE-NEW-MASTER.
+002640   OPEN OUTPUT PRODUCT-MASTER-NEW
+002650   SET MAST-IDX TO 1
+002660   PERFORM WRITE-ONE-MASTER-ENTRY
+002670     VARYING MAST-IDX FROM 1 BY 1
+002680     UNTIL MAST-IDX > MASTER-ENTRY-COUNT
+002690   CLOSE PRODUCT-MASTER-NEW.
+002700 
+002710 WRITE-ONE-MASTER-ENTRY.
+002720   IF MAST-TBL-DELETED(MAST-IDX) NOT = "Y"
+002730     MOVE MAST-TBL-PRODUCT-ID(MAST-IDX)
+002740       TO MAST-NEW-PRODUCT-ID
+002750     MOVE MAST-TBL-PRODUCT-NAME(MAST-IDX)
+002760       TO MAST-NEW-PRODUCT-NAME
+002770     MOVE MAST-TBL-PRICE(MAST-IDX)
+002780       TO MAST-NEW-PRICE
+002790     MOVE MAST-TBL-QUANTITY(MAST-IDX)
+002800       TO MAST-NEW-QUANTITY
+002810     WRITE MASTER-RECORD-NEW
+002820   END-IF.
+002830 
+002840 END PROGRAM MAINT.
